@@ -1,8 +1,8 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MEMORY-PARSER.
        AUTHOR. INSTAGRAN TEAM.
        DATE-WRITTEN. 2026-04-17.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -10,7 +10,14 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "parsed_data.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT LEADERBOARD-FILE ASSIGN TO "leaderboard_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CATEGORY-FILE ASSIGN TO "categories.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATEGORY-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "user_data_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD USER-DATA-FILE.
@@ -22,11 +29,22 @@ IDENTIFICATION DIVISION.
            05 INTERACTION-COUNT  PIC 9(5).
            05 LAST-ACTIVE        PIC X(19).
            05 FILLER             PIC X(1).
-       
+
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
            05 PROCESSED-DATA     PIC X(200).
-       
+
+       FD LEADERBOARD-FILE.
+       01 LEADERBOARD-RECORD.
+           05 LEADERBOARD-LINE   PIC X(200).
+
+       FD CATEGORY-FILE.
+       01 CATEGORY-CONFIG-RECORD PIC X(30).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJECT-LINE        PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-USER-COUNT         PIC 9(6) VALUE 0.
        01 WS-TOTAL-SCORE        PIC 9(6)V99 VALUE 0.
@@ -37,15 +55,27 @@ IDENTIFICATION DIVISION.
            05 WS-SECOND          PIC 99.
        01 WS-EOF                 PIC X VALUE 'N'.
        01 WS-PROCESSING-FLAG    PIC X VALUE 'Y'.
-       
-       01 CATEGORY-COUNTERS.
-           05 TECH-COUNT         PIC 9(4) VALUE 0.
-           05 SOCIAL-COUNT       PIC 9(4) VALUE 0.
-           05 CREATIVE-COUNT     PIC 9(4) VALUE 0.
-           05 BUSINESS-COUNT    PIC 9(4) VALUE 0.
-       
+
+       01 WS-CATEGORY-FILE-STATUS PIC XX.
+       01 WS-OTHER-COUNT          PIC 9(4) VALUE 0.
+
+       01 CATEGORY-TABLE.
+           05 CATEGORY-TABLE-COUNT PIC 9(3) VALUE 0.
+           05 CATEGORY-ENTRY OCCURS 1 TO 50 TIMES
+                                 DEPENDING ON CATEGORY-TABLE-COUNT
+                                 INDEXED BY CAT-IDX.
+               10 CAT-NAME        PIC X(30).
+               10 CAT-COUNT       PIC 9(4) VALUE 0.
+       01 WS-CAT-FOUND-INDEX      PIC 9(3) VALUE 0.
+       01 WS-CATEGORY-SEARCH-KEY  PIC X(30).
+       01 WS-LB-CAT-IDX           PIC 9(3) VALUE 0.
+
+       01 WS-REJECT-COUNT         PIC 9(6) VALUE 0.
+       01 WS-REJECT-REASON-CODE   PIC 9(2) VALUE 0.
+       01 WS-REJECT-REASON-TEXT   PIC X(40).
+
        01 MEMORY-BUFFER.
-           05 BUFFER-SIZE        PIC 9(6) VALUE 1000000.
+           05 BUFFER-SIZE        PIC 9(7) VALUE 1000000.
            05 BUFFER-POINTER     PIC 9(6) VALUE 0.
            05 BUFFER-DATA        OCCURS 1 TO 1000000 TIMES
                                    DEPENDING ON BUFFER-SIZE
@@ -53,53 +83,115 @@ IDENTIFICATION DIVISION.
            10 BUFFER-USER-ID     PIC X(36).
            10 BUFFER-CATEGORY    PIC X(30).
            10 BUFFER-SCORE       PIC 9(3)V99.
-       
+
+       01 WS-RANK-CATEGORY-FILTER     PIC X(30).
+       01 WS-RANK-OTHER-FLAG          PIC X(1) VALUE 'N'.
+       01 WS-CATEGORY-MATCH-FLAG      PIC X(1) VALUE 'N'.
+
+       01 WS-RANK-TABLE.
+           05 WS-RANK-COUNT PIC 9(6) VALUE 0.
+           05 WS-RANK-ENTRY OCCURS 1 TO 1000000 TIMES
+                                DEPENDING ON WS-RANK-COUNT
+                                ASCENDING KEY IS WS-RANK-SCORE
+                                INDEXED BY WS-RANK-IDX.
+               10 WS-RANK-USER-ID  PIC X(36).
+               10 WS-RANK-SCORE    PIC 9(3)V99.
+       01 WS-RANK-LIMIT          PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZATION
            PERFORM PROCESS-USER-DATA
                UNTIL WS-EOF = 'Y'
+           PERFORM GENERATE-LEADERBOARD-REPORT
+           PERFORM FLUSH-BUFFER
            PERFORM CALCULATE-STATISTICS
            PERFORM GENERATE-REPORT
            PERFORM CLEANUP
            GOBACK.
-       
+
        INITIALIZATION.
            OPEN INPUT USER-DATA-FILE
            OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT REJECT-FILE
            MOVE 'N' TO WS-EOF
            MOVE 0 TO WS-USER-COUNT
            MOVE 0 TO WS-TOTAL-SCORE
+           PERFORM LOAD-CATEGORY-TABLE
            PERFORM GET-CURRENT-TIME.
-       
+
+       LOAD-CATEGORY-TABLE.
+           MOVE 0 TO CATEGORY-TABLE-COUNT
+           OPEN INPUT CATEGORY-FILE
+           IF WS-CATEGORY-FILE-STATUS = "00"
+               PERFORM READ-CATEGORY-ENTRIES
+                   UNTIL WS-CATEGORY-FILE-STATUS NOT = "00"
+               CLOSE CATEGORY-FILE
+           ELSE
+               PERFORM LOAD-DEFAULT-CATEGORIES
+           END-IF.
+
+       READ-CATEGORY-ENTRIES.
+           READ CATEGORY-FILE
+               AT END
+                   MOVE "10" TO WS-CATEGORY-FILE-STATUS
+               NOT AT END
+                   IF CATEGORY-CONFIG-RECORD NOT = SPACES
+                       PERFORM ADD-CATEGORY-ENTRY
+                   END-IF
+           END-READ.
+
+       ADD-CATEGORY-ENTRY.
+           IF CATEGORY-TABLE-COUNT < 50
+               ADD 1 TO CATEGORY-TABLE-COUNT
+               SET CAT-IDX TO CATEGORY-TABLE-COUNT
+               MOVE CATEGORY-CONFIG-RECORD TO CAT-NAME(CAT-IDX)
+               MOVE 0 TO CAT-COUNT(CAT-IDX)
+           ELSE
+               DISPLAY "CATEGORY TABLE FULL, SKIPPING: "
+                   CATEGORY-CONFIG-RECORD
+           END-IF.
+
+       LOAD-DEFAULT-CATEGORIES.
+           MOVE 4 TO CATEGORY-TABLE-COUNT
+           MOVE "TECHNOLOGY" TO CAT-NAME(1)
+           MOVE "SOCIAL"     TO CAT-NAME(2)
+           MOVE "CREATIVE"   TO CAT-NAME(3)
+           MOVE "BUSINESS"   TO CAT-NAME(4).
+
+       FIND-CATEGORY-INDEX.
+           MOVE 0 TO WS-CAT-FOUND-INDEX
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                   UNTIL CAT-IDX > CATEGORY-TABLE-COUNT
+               IF CAT-NAME(CAT-IDX) = WS-CATEGORY-SEARCH-KEY
+                   SET WS-CAT-FOUND-INDEX TO CAT-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        PROCESS-USER-DATA.
            READ USER-DATA-FILE
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END PERFORM PROCESS-USER-RECORD.
-       
+
        PROCESS-USER-RECORD.
            ADD 1 TO WS-USER-COUNT
            MOVE BEHAVIOR-SCORE TO WS-AVG-SCORE
            ADD WS-AVG-SCORE TO WS-TOTAL-SCORE
-           
+
            PERFORM UPDATE-CATEGORY-COUNTERS
            PERform STORE-IN-MEMORY-BUFFER
            PERFORM VALIDATE-USER-DATA.
-       
+
        UPDATE-CATEGORY-COUNTERS.
-           EVALUATE USER-CATEGORY
-               WHEN "TECHNOLOGY"
-                   ADD 1 TO TECH-COUNT
-               WHEN "SOCIAL"
-                   ADD 1 TO SOCIAL-COUNT
-               WHEN "CREATIVE"
-                   ADD 1 TO CREATIVE-COUNT
-               WHEN "BUSINESS"
-                   ADD 1 TO BUSINESS-COUNT
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE.
-       
+           MOVE USER-CATEGORY TO WS-CATEGORY-SEARCH-KEY
+           PERFORM FIND-CATEGORY-INDEX
+           IF WS-CAT-FOUND-INDEX > 0
+               ADD 1 TO CAT-COUNT(WS-CAT-FOUND-INDEX)
+           ELSE
+               ADD 1 TO WS-OTHER-COUNT
+           END-IF.
+
        STORE-IN-MEMORY-BUFFER.
            IF BUFFER-POINTER < BUFFER-SIZE
                ADD 1 TO BUFFER-POINTER
@@ -111,15 +203,16 @@ IDENTIFICATION DIVISION.
                PERFORM FLUSH-BUFFER
                PERFORM STORE-IN-MEMORY-BUFFER
            END-IF.
-       
+
        FLUSH-BUFFER.
            PERFORM VARYING BUF-IDX FROM 1 BY 1
                    UNTIL BUF-IDX > BUFFER-POINTER
                PERFORM WRITE-BUFFER-RECORD
            END-PERFORM
            MOVE 0 TO BUFFER-POINTER.
-       
+
        WRITE-BUFFER-RECORD.
+           MOVE SPACES TO PROCESSED-DATA
            STRING
                BUFFER-USER-ID(BUF-IDX) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
@@ -128,51 +221,174 @@ IDENTIFICATION DIVISION.
                BUFFER-SCORE(BUF-IDX) DELIMITED BY SIZE
                INTO PROCESSED-DATA
            WRITE OUTPUT-RECORD.
-       
+
        VALIDATE-USER-DATA.
-           IF USER-ID = SPACES OR
-              USER-NAME = SPACES OR
-              BEHAVIOR-SCORE < 0 OR
-              BEHAVIOR-SCORE > 100
+           MOVE 0 TO WS-REJECT-REASON-CODE
+           EVALUATE TRUE
+               WHEN USER-ID = SPACES
+                   MOVE 01 TO WS-REJECT-REASON-CODE
+                   MOVE "MISSING USER ID" TO WS-REJECT-REASON-TEXT
+               WHEN USER-NAME = SPACES
+                   MOVE 02 TO WS-REJECT-REASON-CODE
+                   MOVE "MISSING USER NAME" TO WS-REJECT-REASON-TEXT
+               WHEN BEHAVIOR-SCORE > 100
+                   MOVE 03 TO WS-REJECT-REASON-CODE
+                   MOVE "BEHAVIOR SCORE OUT OF RANGE"
+                       TO WS-REJECT-REASON-TEXT
+           END-EVALUATE
+
+           IF WS-REJECT-REASON-CODE > 0
                PERFORM LOG-INVALID-RECORD
            END-IF.
-       
+
        LOG-INVALID-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
            DISPLAY "INVALID RECORD: " USER-ID " " USER-NAME
-           MOVE USER-ID TO PROCESSED-DATA
-           WRITE OUTPUT-RECORD.
-       
+               " REASON: " WS-REJECT-REASON-TEXT
+           MOVE SPACES TO REJECT-LINE
+           STRING
+               USER-ID DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-REJECT-REASON-CODE DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-REJECT-REASON-TEXT DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-RECORD.
+
+       GENERATE-LEADERBOARD-REPORT.
+           OPEN OUTPUT LEADERBOARD-FILE
+           MOVE "=== BEHAVIOR SCORE LEADERBOARD ===" TO LEADERBOARD-LINE
+           WRITE LEADERBOARD-RECORD
+           MOVE 'N' TO WS-RANK-OTHER-FLAG
+           PERFORM VARYING WS-LB-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-LB-CAT-IDX > CATEGORY-TABLE-COUNT
+               MOVE CAT-NAME(WS-LB-CAT-IDX) TO WS-RANK-CATEGORY-FILTER
+               PERFORM RANK-CATEGORY
+           END-PERFORM
+           MOVE 'Y' TO WS-RANK-OTHER-FLAG
+           MOVE "OTHER" TO WS-RANK-CATEGORY-FILTER
+           PERFORM RANK-CATEGORY
+           CLOSE LEADERBOARD-FILE.
+
+       RANK-CATEGORY.
+           MOVE 0 TO WS-RANK-COUNT
+           PERFORM VARYING BUF-IDX FROM 1 BY 1
+                   UNTIL BUF-IDX > BUFFER-POINTER
+               MOVE BUFFER-CATEGORY(BUF-IDX) TO WS-CATEGORY-SEARCH-KEY
+               PERFORM FIND-CATEGORY-INDEX
+               MOVE 'N' TO WS-CATEGORY-MATCH-FLAG
+               IF WS-RANK-OTHER-FLAG = 'N'
+                   IF BUFFER-CATEGORY(BUF-IDX) = WS-RANK-CATEGORY-FILTER
+                       MOVE 'Y' TO WS-CATEGORY-MATCH-FLAG
+                   END-IF
+               ELSE
+                   IF WS-CAT-FOUND-INDEX = 0
+                       MOVE 'Y' TO WS-CATEGORY-MATCH-FLAG
+                   END-IF
+               END-IF
+               IF WS-CATEGORY-MATCH-FLAG = 'Y'
+                   ADD 1 TO WS-RANK-COUNT
+                   SET WS-RANK-IDX TO WS-RANK-COUNT
+                   MOVE BUFFER-USER-ID(BUF-IDX)
+                       TO WS-RANK-USER-ID(WS-RANK-IDX)
+                   MOVE BUFFER-SCORE(BUF-IDX)
+                       TO WS-RANK-SCORE(WS-RANK-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-RANK-COUNT > 0
+               SORT WS-RANK-ENTRY ASCENDING KEY WS-RANK-SCORE
+               PERFORM WRITE-CATEGORY-LEADERBOARD
+           END-IF.
+
+       WRITE-CATEGORY-LEADERBOARD.
+           MOVE SPACES TO LEADERBOARD-LINE
+           STRING
+               "--- " DELIMITED BY SIZE
+               WS-RANK-CATEGORY-FILTER DELIMITED BY SIZE
+               " TOP 100 (HIGHEST SCORE FIRST) ---" DELIMITED BY SIZE
+               INTO LEADERBOARD-LINE
+           END-STRING
+           WRITE LEADERBOARD-RECORD
+           PERFORM WRITE-TOP-100
+           MOVE SPACES TO LEADERBOARD-LINE
+           STRING
+               "--- " DELIMITED BY SIZE
+               WS-RANK-CATEGORY-FILTER DELIMITED BY SIZE
+               " BOTTOM 100 (LOWEST SCORE FIRST) ---" DELIMITED BY SIZE
+               INTO LEADERBOARD-LINE
+           END-STRING
+           WRITE LEADERBOARD-RECORD
+           PERFORM WRITE-BOTTOM-100.
+
+       WRITE-TOP-100.
+           IF WS-RANK-COUNT > 100
+               COMPUTE WS-RANK-LIMIT = WS-RANK-COUNT - 99
+           ELSE
+               MOVE 1 TO WS-RANK-LIMIT
+           END-IF
+           PERFORM VARYING WS-RANK-IDX FROM WS-RANK-COUNT BY -1
+                   UNTIL WS-RANK-IDX < WS-RANK-LIMIT
+               PERFORM WRITE-LEADERBOARD-ENTRY
+           END-PERFORM.
+
+       WRITE-BOTTOM-100.
+           IF WS-RANK-COUNT > 100
+               MOVE 100 TO WS-RANK-LIMIT
+           ELSE
+               MOVE WS-RANK-COUNT TO WS-RANK-LIMIT
+           END-IF
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > WS-RANK-LIMIT
+               PERFORM WRITE-LEADERBOARD-ENTRY
+           END-PERFORM.
+
+       WRITE-LEADERBOARD-ENTRY.
+           MOVE SPACES TO LEADERBOARD-LINE
+           STRING
+               WS-RANK-USER-ID(WS-RANK-IDX) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-RANK-SCORE(WS-RANK-IDX) DELIMITED BY SIZE
+               INTO LEADERBOARD-LINE
+           END-STRING
+           WRITE LEADERBOARD-RECORD.
+
        CALCULATE-STATISTICS.
            IF WS-USER-COUNT > 0
                COMPUTE WS-AVG-SCORE = WS-TOTAL-SCORE / WS-USER-COUNT
            END-IF.
-           
+
            DISPLAY "TOTAL USERS PROCESSED: " WS-USER-COUNT
            DISPLAY "AVERAGE BEHAVIOR SCORE: " WS-AVG-SCORE
            DISPLAY "CATEGORY COUNTS:"
-           DISPLAY "  TECHNOLOGY: " TECH-COUNT
-           DISPLAY "  SOCIAL: " SOCIAL-COUNT
-           DISPLAY "  CREATIVE: " CREATIVE-COUNT
-           DISPLAY "  BUSINESS: " BUSINESS-COUNT.
-       
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                   UNTIL CAT-IDX > CATEGORY-TABLE-COUNT
+               DISPLAY "  " CAT-NAME(CAT-IDX) ": " CAT-COUNT(CAT-IDX)
+           END-PERFORM
+           DISPLAY "  OTHER: " WS-OTHER-COUNT
+           DISPLAY "REJECTED RECORDS: " WS-REJECT-COUNT.
+
        GENERATE-REPORT.
            MOVE "=== MEMORY PARSING REPORT ===" TO PROCESSED-DATA
            WRITE OUTPUT-RECORD
-           
+
+           MOVE SPACES TO PROCESSED-DATA
            STRING "PROCESSED USERS: " DELIMITED BY SIZE
                   WS-USER-COUNT DELIMITED BY SIZE
                   INTO PROCESSED-DATA
            WRITE OUTPUT-RECORD
-           
+
+           MOVE SPACES TO PROCESSED-DATA
            STRING "AVERAGE SCORE: " DELIMITED BY SIZE
                   WS-AVG-SCORE DELIMITED BY SIZE
                   INTO PROCESSED-DATA
            WRITE OUTPUT-RECORD.
-       
+
        GET-CURRENT-TIME.
            ACCEPT WS-CURRENT-TIME FROM TIME.
-       
+
        CLEANUP.
            CLOSE USER-DATA-FILE
            CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
            DISPLAY "MEMORY PARSING COMPLETED SUCCESSFULLY".
