@@ -1,13 +1,13 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DB-INTERFACE.
        AUTHOR. INSTAGRAN TEAM.
        DATE-WRITTEN. 2026-04-17.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DATABASE-FILE ASSIGN TO "database.dat"
@@ -16,7 +16,22 @@ IDENTIFICATION DIVISION.
                RECORD KEY IS DB-USER-ID
                ALTERNATE RECORD KEY IS DB-CATEGORY
                    WITH DUPLICATES.
-       
+           SELECT USER-EXTRACT-FILE ASSIGN TO "user_extract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT BATCH-CHECKPOINT-FILE ASSIGN TO "batch_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CATEGORY-FILE ASSIGN TO "categories.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATEGORY-FILE-STATUS.
+           SELECT DATABASE-EXPORT-FILE ASSIGN TO "database_export.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "audit_trail.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD DATABASE-FILE.
@@ -32,7 +47,33 @@ IDENTIFICATION DIVISION.
            05 DB-LAST-ACTIVE     PIC X(19).
            05 DB-CREATED-AT      PIC X(19).
            05 DB-METADATA        PIC X(500).
-       
+
+       FD USER-EXTRACT-FILE.
+       01 EXTRACT-RECORD.
+           05 EXTRACT-USER-ID       PIC X(36).
+           05 EXTRACT-USER-DATA.
+               10 EXTRACT-USERNAME        PIC X(50).
+               10 EXTRACT-EMAIL           PIC X(100).
+               10 EXTRACT-CATEGORY        PIC X(30).
+               10 EXTRACT-BEHAVIOR-SCORE  PIC 9(3)V99.
+               10 EXTRACT-FOLLOWER-COUNT  PIC 9(6).
+               10 EXTRACT-FOLLOWING-COUNT PIC 9(6).
+               10 EXTRACT-POST-COUNT      PIC 9(6).
+               10 EXTRACT-METADATA        PIC X(500).
+               10 FILLER                  PIC X(297).
+
+       FD BATCH-CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD         PIC X(36).
+
+       FD CATEGORY-FILE.
+       01 CATEGORY-CONFIG-RECORD    PIC X(30).
+
+       FD DATABASE-EXPORT-FILE.
+       01 EXPORT-LINE                PIC X(800).
+
+       FD AUDIT-TRAIL-FILE.
+       01 AUDIT-LINE                  PIC X(1700).
+
        WORKING-STORAGE SECTION.
        01 WS-OPERATION-CODE     PIC X(1).
            88 OP-INSERT          VALUE 'I'.
@@ -40,57 +81,114 @@ IDENTIFICATION DIVISION.
            88 OP-DELETE          VALUE 'D'.
            88 OP-SELECT          VALUE 'S'.
            88 OP-BATCH           VALUE 'B'.
-       
+           88 OP-EXPORT          VALUE 'E'.
+
        01 WS-STATUS-CODE        PIC 9(2).
            88 SUCCESS            VALUE 00.
            88 RECORD-NOT-FOUND   VALUE 23.
            88 DUPLICATE-KEY      VALUE 22.
            88 FILE-ERROR         VALUE 99.
-       
+
        01 WS-COUNTERS.
            05 WS-RECORDS-PROCESSED PIC 9(6) VALUE 0.
            05 WS-ERRORS-COUNT      PIC 9(4) VALUE 0.
            05 WS-UPDATES-COUNT     PIC 9(6) VALUE 0.
            05 WS-INSERTS-COUNT     PIC 9(6) VALUE 0.
-       
+
        01 WS-BATCH-SIZE         PIC 9(4) VALUE 1000.
        01 WS-BATCH-COUNTER      PIC 9(4) VALUE 0.
-       
+
+       01 WS-EXTRACT-STATUS     PIC XX.
+       01 WS-CHECKPOINT-STATUS  PIC XX.
+       01 WS-EXPORT-STATUS      PIC XX.
+       01 WS-AUDIT-STATUS       PIC XX.
+
+       01 WS-AUDIT-OPERATION    PIC X(1).
+       01 WS-AUDIT-BEFORE-IMAGE PIC X(777) VALUE SPACES.
+       01 WS-AUDIT-AFTER-IMAGE  PIC X(777) VALUE SPACES.
+       01 WS-EXTRACT-EOF        PIC X VALUE 'N'.
+       01 WS-CHECKPOINT-KEY     PIC X(36) VALUE SPACES.
+       01 WS-LAST-COMMITTED-KEY PIC X(36) VALUE SPACES.
+       01 WS-SKIP-MODE-FLAG     PIC X(1) VALUE 'N'.
+           88 SKIP-ALREADY-COMMITTED VALUE 'Y'.
+
        01 WS-SEARCH-CRITERIA.
            05 SEARCH-CATEGORY    PIC X(30).
            05 SEARCH-MIN-SCORE   PIC 9(3)V99.
            05 SEARCH-MAX-SCORE   PIC 9(3)V99.
-       
+
+       01 WS-MATCH-CRITERIA-FLAG PIC X(1).
+           88 MATCH-CRITERIA     VALUE 'Y'.
+
+       01 WS-MAX-RESULT-SLOTS   PIC 9(2) VALUE 22.
+       01 WS-RESULT-POINTER     PIC 9(2) VALUE 0.
+
        01 WS-AGGREGATE-DATA.
            05 TOTAL-USERS        PIC 9(6) VALUE 0.
            05 AVG-SCORE          PIC 9(3)V99 VALUE 0.
-           05 CATEGORY-TOTALS.
-               10 TECH-TOTAL     PIC 9(4) VALUE 0.
-               10 SOCIAL-TOTAL   PIC 9(4) VALUE 0.
-               10 CREATIVE-TOTAL PIC 9(4) VALUE 0.
-               10 BUSINESS-TOTAL PIC 9(4) VALUE 0.
-       
+
+       01 WS-CATEGORY-FILE-STATUS PIC XX.
+       01 WS-OTHER-COUNT          PIC 9(4) VALUE 0.
+
+       01 CATEGORY-TABLE.
+           05 CATEGORY-TABLE-COUNT PIC 9(3) VALUE 0.
+           05 CATEGORY-ENTRY OCCURS 1 TO 50 TIMES
+                                 DEPENDING ON CATEGORY-TABLE-COUNT
+                                 INDEXED BY CAT-IDX.
+               10 CAT-NAME        PIC X(30).
+               10 CAT-COUNT       PIC 9(4) VALUE 0.
+       01 WS-CAT-FOUND-INDEX      PIC 9(3) VALUE 0.
+       01 WS-CATEGORY-SEARCH-KEY  PIC X(30).
+
        01 MEMORY-PARAMETERS.
            05 MEMORY-SIZE        PIC 9(8) VALUE 50000000.
            05 CACHE-SIZE         PIC 9(6) VALUE 10000.
            05 BUFFER-POINTER     PIC 9(6) VALUE 0.
-       
+
+       01 WS-TIMESTAMP-WORK.
+           05 WS-RAW-TIMESTAMP   PIC X(21).
+           05 WS-CURRENT-TIMESTAMP PIC X(19).
+
        LINKAGE SECTION.
        01 LS-INPUT-PARAMETERS.
            05 LS-OPERATION       PIC X(1).
            05 LS-USER-ID         PIC X(36).
            05 LS-USER-DATA       PIC X(1000).
-       
+           05 LS-USER-DATA-R REDEFINES LS-USER-DATA.
+               10 LSD-USERNAME        PIC X(50).
+               10 LSD-EMAIL           PIC X(100).
+               10 LSD-CATEGORY        PIC X(30).
+               10 LSD-BEHAVIOR-SCORE  PIC 9(3)V99.
+               10 LSD-FOLLOWER-COUNT  PIC 9(6).
+               10 LSD-FOLLOWING-COUNT PIC 9(6).
+               10 LSD-POST-COUNT      PIC 9(6).
+               10 LSD-METADATA        PIC X(500).
+               10 FILLER              PIC X(297).
+           05 LS-SEARCH-CRITERIA-R REDEFINES LS-USER-DATA.
+               10 LSC-CATEGORY        PIC X(30).
+               10 LSC-MIN-SCORE       PIC 9(3)V99.
+               10 LSC-MAX-SCORE       PIC 9(3)V99.
+               10 FILLER              PIC X(960).
+
        01 LS-OUTPUT-PARAMETERS.
            05 LS-STATUS-CODE     PIC 9(2).
            05 LS-RESULT-DATA     PIC X(2000).
+           05 LS-RESULT-DATA-R REDEFINES LS-RESULT-DATA.
+               10 LRE-ENTRY OCCURS 22 TIMES.
+                   15 LRE-USER-ID          PIC X(36).
+                   15 LRE-CATEGORY         PIC X(30).
+                   15 LRE-SCORE            PIC 9(3)V99.
+                   15 LRE-FOLLOWER-COUNT   PIC 9(6).
+                   15 LRE-FOLLOWING-COUNT  PIC 9(6).
+                   15 LRE-POST-COUNT       PIC 9(6).
            05 LS-RECORD-COUNT    PIC 9(6).
-       
+
        PROCEDURE DIVISION USING LS-INPUT-PARAMETERS,
                                 LS-OUTPUT-PARAMETERS.
        MAIN-PROCESS.
            PERFORM INITIALIZATION
-           EVALUATE LS-OPERATION
+           MOVE LS-OPERATION TO WS-OPERATION-CODE
+           EVALUATE TRUE
                WHEN OP-INSERT
                    PERFORM INSERT-RECORD
                WHEN OP-UPDATE
@@ -101,26 +199,97 @@ IDENTIFICATION DIVISION.
                    PERFORM SELECT-RECORDS
                WHEN OP-BATCH
                    PERFORM BATCH-PROCESS
+               WHEN OP-EXPORT
+                   PERFORM EXPORT-RECORDS
                WHEN OTHER
                    MOVE 99 TO LS-STATUS-CODE
            END-EVALUATE
            PERFORM FINALIZATION
            GOBACK.
-       
+
        INITIALIZATION.
            OPEN I-O DATABASE-FILE
            MOVE 00 TO WS-STATUS-CODE
            MOVE 0 TO WS-RECORDS-PROCESSED
            MOVE 0 TO WS-ERRORS-COUNT
+           PERFORM LOAD-CATEGORY-TABLE
+           PERFORM OPEN-AUDIT-TRAIL
            PERFORM ALLOCATE-MEMORY.
-       
+
+       OPEN-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
        ALLOCATE-MEMORY.
            DISPLAY "ALLOCATING MEMORY: " MEMORY-SIZE " BYTES"
            DISPLAY "CACHE SIZE: " CACHE-SIZE " RECORDS".
-       
+
+       LOAD-CATEGORY-TABLE.
+           MOVE 0 TO CATEGORY-TABLE-COUNT
+           OPEN INPUT CATEGORY-FILE
+           IF WS-CATEGORY-FILE-STATUS = "00"
+               PERFORM READ-CATEGORY-ENTRIES
+                   UNTIL WS-CATEGORY-FILE-STATUS NOT = "00"
+               CLOSE CATEGORY-FILE
+           ELSE
+               PERFORM LOAD-DEFAULT-CATEGORIES
+           END-IF.
+
+       READ-CATEGORY-ENTRIES.
+           READ CATEGORY-FILE
+               AT END
+                   MOVE "10" TO WS-CATEGORY-FILE-STATUS
+               NOT AT END
+                   IF CATEGORY-CONFIG-RECORD NOT = SPACES
+                       PERFORM ADD-CATEGORY-ENTRY
+                   END-IF
+           END-READ.
+
+       ADD-CATEGORY-ENTRY.
+           IF CATEGORY-TABLE-COUNT < 50
+               ADD 1 TO CATEGORY-TABLE-COUNT
+               SET CAT-IDX TO CATEGORY-TABLE-COUNT
+               MOVE CATEGORY-CONFIG-RECORD TO CAT-NAME(CAT-IDX)
+               MOVE 0 TO CAT-COUNT(CAT-IDX)
+           ELSE
+               DISPLAY "CATEGORY TABLE FULL, SKIPPING: "
+                   CATEGORY-CONFIG-RECORD
+           END-IF.
+
+       LOAD-DEFAULT-CATEGORIES.
+           MOVE 4 TO CATEGORY-TABLE-COUNT
+           MOVE "TECHNOLOGY" TO CAT-NAME(1)
+           MOVE "SOCIAL"     TO CAT-NAME(2)
+           MOVE "CREATIVE"   TO CAT-NAME(3)
+           MOVE "BUSINESS"   TO CAT-NAME(4).
+
+       FIND-CATEGORY-INDEX.
+           MOVE 0 TO WS-CAT-FOUND-INDEX
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                   UNTIL CAT-IDX > CATEGORY-TABLE-COUNT
+               IF CAT-NAME(CAT-IDX) = WS-CATEGORY-SEARCH-KEY
+                   SET WS-CAT-FOUND-INDEX TO CAT-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       UPDATE-CATEGORY-TOTALS.
+           MOVE DB-CATEGORY TO WS-CATEGORY-SEARCH-KEY
+           PERFORM FIND-CATEGORY-INDEX
+           IF WS-CAT-FOUND-INDEX > 0
+               ADD 1 TO CAT-COUNT(WS-CAT-FOUND-INDEX)
+           ELSE
+               ADD 1 TO WS-OTHER-COUNT
+           END-IF.
+
        INSERT-RECORD.
            PERFORM PARSE-INPUT-DATA
            MOVE LS-USER-ID TO DB-USER-ID
+           PERFORM BUILD-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO DB-CREATED-AT
+           MOVE WS-CURRENT-TIMESTAMP TO DB-LAST-ACTIVE
            WRITE DB-RECORD
                INVALID KEY
                    EVALUATE WS-STATUS-CODE
@@ -137,9 +306,14 @@ IDENTIFICATION DIVISION.
                    MOVE 00 TO LS-STATUS-CODE
                    ADD 1 TO WS-INSERTS-COUNT
                    ADD 1 TO WS-RECORDS-PROCESSED
+                   PERFORM UPDATE-CATEGORY-TOTALS
+                   MOVE 'I' TO WS-AUDIT-OPERATION
+                   MOVE SPACES TO WS-AUDIT-BEFORE-IMAGE
+                   MOVE DB-RECORD TO WS-AUDIT-AFTER-IMAGE
+                   PERFORM WRITE-AUDIT-TRAIL
                    DISPLAY "INSERTED: " DB-USER-ID
            END-WRITE.
-       
+
        UPDATE-RECORD.
            MOVE LS-USER-ID TO DB-USER-ID
            READ DATABASE-FILE
@@ -148,7 +322,10 @@ IDENTIFICATION DIVISION.
                    DISPLAY "RECORD NOT FOUND: " DB-USER-ID
                    ADD 1 TO WS-ERRORS-COUNT
                NOT INVALID KEY
+                   MOVE DB-RECORD TO WS-AUDIT-BEFORE-IMAGE
                    PERFORM PARSE-INPUT-DATA
+                   PERFORM BUILD-CURRENT-TIMESTAMP
+                   MOVE WS-CURRENT-TIMESTAMP TO DB-LAST-ACTIVE
                    REWRITE DB-RECORD
                        INVALID KEY
                            MOVE 99 TO LS-STATUS-CODE
@@ -158,10 +335,13 @@ IDENTIFICATION DIVISION.
                            MOVE 00 TO LS-STATUS-CODE
                            ADD 1 TO WS-UPDATES-COUNT
                            ADD 1 TO WS-RECORDS-PROCESSED
+                           MOVE 'U' TO WS-AUDIT-OPERATION
+                           MOVE DB-RECORD TO WS-AUDIT-AFTER-IMAGE
+                           PERFORM WRITE-AUDIT-TRAIL
                            DISPLAY "UPDATED: " DB-USER-ID
                    END-REWRITE
            END-READ.
-       
+
        DELETE-RECORD.
            MOVE LS-USER-ID TO DB-USER-ID
            READ DATABASE-FILE
@@ -170,6 +350,7 @@ IDENTIFICATION DIVISION.
                    DISPLAY "RECORD NOT FOUND: " DB-USER-ID
                    ADD 1 TO WS-ERRORS-COUNT
                NOT INVALID KEY
+                   MOVE DB-RECORD TO WS-AUDIT-BEFORE-IMAGE
                    DELETE DATABASE-FILE
                        INVALID KEY
                            MOVE 99 TO LS-STATUS-CODE
@@ -178,17 +359,22 @@ IDENTIFICATION DIVISION.
                        NOT INVALID KEY
                            MOVE 00 TO LS-STATUS-CODE
                            ADD 1 TO WS-RECORDS-PROCESSED
+                           MOVE 'D' TO WS-AUDIT-OPERATION
+                           MOVE SPACES TO WS-AUDIT-AFTER-IMAGE
+                           PERFORM WRITE-AUDIT-TRAIL
                            DISPLAY "DELETED: " DB-USER-ID
                    END-DELETE
            END-READ.
-       
+
        SELECT-RECORDS.
            MOVE SPACES TO SEARCH-CATEGORY
            MOVE 0 TO SEARCH-MIN-SCORE
            MOVE 100 TO SEARCH-MAX-SCORE
            PERFORM PARSE-SEARCH-CRITERIA
            MOVE 0 TO WS-RECORDS-PROCESSED
-           
+           MOVE 0 TO WS-RESULT-POINTER
+           MOVE SPACES TO LS-RESULT-DATA
+
            START DATABASE-FILE KEY IS NOT LESS THAN DB-CATEGORY
                INVALID KEY
                    MOVE 99 TO LS-STATUS-CODE
@@ -196,10 +382,10 @@ IDENTIFICATION DIVISION.
                    PERFORM READ-SEARCH-RESULTS
                        UNTIL WS-STATUS-CODE NOT = 00
            END-START.
-           
+
            MOVE WS-RECORDS-PROCESSED TO LS-RECORD-COUNT
            MOVE 00 TO LS-STATUS-CODE.
-       
+
        READ-SEARCH-RESULTS.
            READ DATABASE-FILE NEXT RECORD
                AT END MOVE 10 TO WS-STATUS-CODE
@@ -207,81 +393,263 @@ IDENTIFICATION DIVISION.
                    PERFORM EVALUATE-SEARCH-CRITERIA
                    IF MATCH-CRITERIA
                        PERFORM ADD-TO-RESULTS
-                       ADD 1 TO WS-RECORDS-PROCESSED
                    END-IF
            END-READ.
-       
+
        EVALUATE-SEARCH-CRITERIA.
            IF SEARCH-CATEGORY NOT = SPACES
                IF DB-CATEGORY NOT = SEARCH-CATEGORY
-                   MOVE 'N' TO MATCH-CRITERIA
+                   MOVE 'N' TO WS-MATCH-CRITERIA-FLAG
                    EXIT PARAGRAPH
                END-IF
            END-IF
-           
+
            IF DB-BEHAVIOR-SCORE < SEARCH-MIN-SCORE OR
               DB-BEHAVIOR-SCORE > SEARCH-MAX-SCORE
-               MOVE 'N' TO MATCH-CRITERIA
+               MOVE 'N' TO WS-MATCH-CRITERIA-FLAG
                EXIT PARAGRAPH
            END-IF
-           
-           MOVE 'Y' TO MATCH-CRITERIA.
-       
+
+           MOVE 'Y' TO WS-MATCH-CRITERIA-FLAG.
+
+       EXPORT-RECORDS.
+           MOVE 0 TO WS-RECORDS-PROCESSED
+           OPEN OUTPUT DATABASE-EXPORT-FILE
+           IF WS-EXPORT-STATUS NOT = "00"
+               DISPLAY "EXPORT FILE NOT AVAILABLE: " WS-EXPORT-STATUS
+               MOVE 99 TO LS-STATUS-CODE
+               EXIT PARAGRAPH
+           END-IF
+           START DATABASE-FILE KEY IS NOT LESS THAN DB-USER-ID
+               INVALID KEY
+                   MOVE 10 TO WS-STATUS-CODE
+               NOT INVALID KEY
+                   MOVE 00 TO WS-STATUS-CODE
+                   PERFORM WRITE-EXPORT-RECORDS
+                       UNTIL WS-STATUS-CODE NOT = 00
+           END-START
+           CLOSE DATABASE-EXPORT-FILE
+           MOVE WS-RECORDS-PROCESSED TO LS-RECORD-COUNT
+           MOVE 00 TO LS-STATUS-CODE.
+
+       WRITE-EXPORT-RECORDS.
+           READ DATABASE-FILE NEXT RECORD
+               AT END MOVE 10 TO WS-STATUS-CODE
+               NOT AT END
+                   PERFORM BUILD-EXPORT-LINE
+                   WRITE EXPORT-LINE
+                   ADD 1 TO WS-RECORDS-PROCESSED
+           END-READ.
+
+       BUILD-EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE
+           STRING
+               DB-USER-ID          DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-USERNAME         DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-EMAIL            DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-CATEGORY         DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-BEHAVIOR-SCORE   DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-FOLLOWER-COUNT   DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-FOLLOWING-COUNT  DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-POST-COUNT       DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-LAST-ACTIVE      DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-CREATED-AT       DELIMITED BY SIZE
+               "|"                 DELIMITED BY SIZE
+               DB-METADATA         DELIMITED BY SIZE
+               INTO EXPORT-LINE
+           END-STRING.
+
        BATCH-PROCESS.
+           PERFORM OPEN-EXTRACT-AND-CHECKPOINT
+           PERFORM PROCESS-EXTRACT-BATCH
+               UNTIL WS-EXTRACT-EOF = 'Y'
+           PERFORM CLOSE-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS = "00"
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           MOVE WS-RECORDS-PROCESSED TO LS-RECORD-COUNT
+           MOVE 00 TO LS-STATUS-CODE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+       OPEN-EXTRACT-AND-CHECKPOINT.
+           OPEN INPUT USER-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "EXTRACT FILE NOT AVAILABLE: " WS-EXTRACT-STATUS
+               MOVE 'Y' TO WS-EXTRACT-EOF
+               MOVE 99 TO LS-STATUS-CODE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-CHECKPOINT-KEY
+           MOVE 'N' TO WS-SKIP-MODE-FLAG
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ BATCH-CHECKPOINT-FILE INTO WS-CHECKPOINT-KEY
+                   AT END MOVE SPACES TO WS-CHECKPOINT-KEY
+               END-READ
+               CLOSE BATCH-CHECKPOINT-FILE
+               IF WS-CHECKPOINT-KEY NOT = SPACES
+                   MOVE 'Y' TO WS-SKIP-MODE-FLAG
+                   DISPLAY "RESUMING BATCH AFTER CHECKPOINT: "
+                       WS-CHECKPOINT-KEY
+               END-IF
+           END-IF.
+
+       PROCESS-EXTRACT-BATCH.
            MOVE 0 TO WS-BATCH-COUNTER
            PERFORM PROCESS-BATCH-RECORDS
                UNTIL WS-BATCH-COUNTER >= WS-BATCH-SIZE
+                   OR WS-EXTRACT-EOF = 'Y'
            PERFORM FLUSH-BATCH
-           MOVE WS-RECORDS-PROCESSED TO LS-RECORD-COUNT
-           MOVE 00 TO LS-STATUS-CODE.
-       
+           PERFORM WRITE-CHECKPOINT.
+
        PROCESS-BATCH-RECORDS.
-           ADD 1 TO WS-BATCH-COUNTER
-           PERFORM GENERATE-TEST-DATA
-           PERFORM INSERT-RECORD.
-       
+           READ USER-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EXTRACT-EOF
+               NOT AT END
+                   IF SKIP-ALREADY-COMMITTED
+                       PERFORM SKIP-COMMITTED-EXTRACT-RECORD
+                   ELSE
+                       PERFORM INSERT-EXTRACT-RECORD
+                   END-IF
+           END-READ.
+
+       SKIP-COMMITTED-EXTRACT-RECORD.
+           IF EXTRACT-USER-ID = WS-CHECKPOINT-KEY
+               MOVE 'N' TO WS-SKIP-MODE-FLAG
+           END-IF.
+
+       INSERT-EXTRACT-RECORD.
+           MOVE EXTRACT-USER-ID TO LS-USER-ID
+           MOVE EXTRACT-USER-DATA TO LS-USER-DATA
+           PERFORM INSERT-RECORD
+           IF LS-STATUS-CODE = 00
+               MOVE EXTRACT-USER-ID TO WS-LAST-COMMITTED-KEY
+               ADD 1 TO WS-BATCH-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           IF WS-LAST-COMMITTED-KEY NOT = SPACES
+               OPEN OUTPUT BATCH-CHECKPOINT-FILE
+               MOVE WS-LAST-COMMITTED-KEY TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE BATCH-CHECKPOINT-FILE
+           END-IF.
+
+       CLOSE-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS = "00"
+               CLOSE USER-EXTRACT-FILE
+           END-IF.
+
        PARSE-INPUT-DATA.
            DISPLAY "PARSING INPUT DATA FOR USER: " LS-USER-ID
            DISPLAY "DATA LENGTH: " LENGTH OF LS-USER-DATA
            PERFORM EXTRACT-FIELDS-FROM-DATA.
-       
+
        EXTRACT-FIELDS-FROM-DATA.
-           *> This would contain logic to parse the input data
-           *> and populate the DB-RECORD fields
-           CONTINUE.
-       
+           MOVE LSD-USERNAME        TO DB-USERNAME
+           MOVE LSD-EMAIL           TO DB-EMAIL
+           MOVE LSD-CATEGORY        TO DB-CATEGORY
+           MOVE LSD-BEHAVIOR-SCORE  TO DB-BEHAVIOR-SCORE
+           MOVE LSD-FOLLOWER-COUNT  TO DB-FOLLOWER-COUNT
+           MOVE LSD-FOLLOWING-COUNT TO DB-FOLLOWING-COUNT
+           MOVE LSD-POST-COUNT      TO DB-POST-COUNT
+           MOVE LSD-METADATA        TO DB-METADATA.
+
+       BUILD-CURRENT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-RAW-TIMESTAMP
+           STRING
+               WS-RAW-TIMESTAMP(1:4)  DELIMITED BY SIZE
+               "-"                    DELIMITED BY SIZE
+               WS-RAW-TIMESTAMP(5:2)  DELIMITED BY SIZE
+               "-"                    DELIMITED BY SIZE
+               WS-RAW-TIMESTAMP(7:2)  DELIMITED BY SIZE
+               " "                    DELIMITED BY SIZE
+               WS-RAW-TIMESTAMP(9:2)  DELIMITED BY SIZE
+               ":"                    DELIMITED BY SIZE
+               WS-RAW-TIMESTAMP(11:2) DELIMITED BY SIZE
+               ":"                    DELIMITED BY SIZE
+               WS-RAW-TIMESTAMP(13:2) DELIMITED BY SIZE
+               INTO WS-CURRENT-TIMESTAMP
+           END-STRING.
+
+       WRITE-AUDIT-TRAIL.
+           PERFORM BUILD-CURRENT-TIMESTAMP
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               WS-AUDIT-OPERATION      DELIMITED BY SIZE
+               "|"                     DELIMITED BY SIZE
+               WS-CURRENT-TIMESTAMP    DELIMITED BY SIZE
+               "|"                     DELIMITED BY SIZE
+               DB-USER-ID              DELIMITED BY SIZE
+               "|"                     DELIMITED BY SIZE
+               WS-AUDIT-BEFORE-IMAGE   DELIMITED BY SIZE
+               "|"                     DELIMITED BY SIZE
+               WS-AUDIT-AFTER-IMAGE    DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE.
+
        PARSE-SEARCH-CRITERIA.
-           *> Parse search criteria from input parameters
-           CONTINUE.
-       
+           IF LSC-CATEGORY NOT = SPACES
+               MOVE LSC-CATEGORY TO SEARCH-CATEGORY
+           END-IF
+           IF LSC-MAX-SCORE > 0
+               MOVE LSC-MIN-SCORE TO SEARCH-MIN-SCORE
+               MOVE LSC-MAX-SCORE TO SEARCH-MAX-SCORE
+           END-IF.
+
        ADD-TO-RESULTS.
-           *> Add record to result buffer
-           CONTINUE.
-       
-       GENERATE-TEST-DATA.
-           *> Generate test data for batch processing
-           MOVE WS-BATCH-COUNTER TO DB-FOLLOWER-COUNT
-           MOVE WS-BATCH-COUNTER TO DB-FOLLOWING-COUNT
-           MOVE WS-BATCH-COUNTER TO DB-POST-COUNT.
-       
+           IF WS-RESULT-POINTER < WS-MAX-RESULT-SLOTS
+               ADD 1 TO WS-RESULT-POINTER
+               ADD 1 TO WS-RECORDS-PROCESSED
+               MOVE DB-USER-ID TO LRE-USER-ID(WS-RESULT-POINTER)
+               MOVE DB-CATEGORY TO LRE-CATEGORY(WS-RESULT-POINTER)
+               MOVE DB-BEHAVIOR-SCORE TO LRE-SCORE(WS-RESULT-POINTER)
+               MOVE DB-FOLLOWER-COUNT
+                   TO LRE-FOLLOWER-COUNT(WS-RESULT-POINTER)
+               MOVE DB-FOLLOWING-COUNT
+                   TO LRE-FOLLOWING-COUNT(WS-RESULT-POINTER)
+               MOVE DB-POST-COUNT TO LRE-POST-COUNT(WS-RESULT-POINTER)
+           END-IF.
+
        FLUSH-BATCH.
            DISPLAY "BATCH PROCESSING COMPLETED"
            DISPLAY "RECORDS PROCESSED: " WS-RECORDS-PROCESSED
            DISPLAY "ERRORS: " WS-ERRORS-COUNT.
-       
+
        FINALIZATION.
            CLOSE DATABASE-FILE
+           CLOSE AUDIT-TRAIL-FILE
            PERFORM RELEASE-MEMORY
            PERFORM DISPLAY-STATISTICS.
-       
+
        RELEASE-MEMORY.
            DISPLAY "RELEASING MEMORY: " MEMORY-SIZE " BYTES"
            DISPLAY "CACHE FLUSHED: " CACHE-SIZE " RECORDS".
-       
+
        DISPLAY-STATISTICS.
            DISPLAY "=== DATABASE INTERFACE STATISTICS ==="
            DISPLAY "RECORDS PROCESSED: " WS-RECORDS-PROCESSED
            DISPLAY "INSERTS: " WS-INSERTS-COUNT
            DISPLAY "UPDATES: " WS-UPDATES-COUNT
            DISPLAY "ERRORS: " WS-ERRORS-COUNT
-           DISPLAY "STATUS CODE: " LS-STATUS-CODE.
+           DISPLAY "STATUS CODE: " LS-STATUS-CODE
+           DISPLAY "CATEGORY TOTALS (THIS RUN'S INSERTS):"
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                   UNTIL CAT-IDX > CATEGORY-TABLE-COUNT
+               DISPLAY "  " CAT-NAME(CAT-IDX) ": " CAT-COUNT(CAT-IDX)
+           END-PERFORM
+           DISPLAY "  OTHER: " WS-OTHER-COUNT.
