@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-RECONCILE.
+       AUTHOR. INSTAGRAN TEAM.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATABASE-FILE ASSIGN TO "database.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-USER-ID
+               FILE STATUS IS WS-DATABASE-STATUS.
+           SELECT USER-DATA-FILE ASSIGN TO "userdata.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERDATA-STATUS.
+           SELECT RECONCILE-REPORT-FILE ASSIGN TO "reconcile_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DATABASE-FILE.
+       01 DB-RECORD.
+           05 DB-USER-ID          PIC X(36).
+           05 DB-USERNAME        PIC X(50).
+           05 DB-EMAIL           PIC X(100).
+           05 DB-CATEGORY        PIC X(30).
+           05 DB-BEHAVIOR-SCORE  PIC 9(3)V99.
+           05 DB-FOLLOWER-COUNT  PIC 9(6).
+           05 DB-FOLLOWING-COUNT PIC 9(6).
+           05 DB-POST-COUNT      PIC 9(6).
+           05 DB-LAST-ACTIVE     PIC X(19).
+           05 DB-CREATED-AT      PIC X(19).
+           05 DB-METADATA        PIC X(500).
+
+       FD USER-DATA-FILE.
+       01 USER-RECORD.
+           05 USER-ID            PIC X(36).
+           05 USER-NAME          PIC X(50).
+           05 USER-CATEGORY      PIC X(30).
+           05 BEHAVIOR-SCORE     PIC 9(3)V99.
+           05 INTERACTION-COUNT  PIC 9(5).
+           05 LAST-ACTIVE        PIC X(19).
+           05 FILLER             PIC X(1).
+
+       FD RECONCILE-REPORT-FILE.
+       01 REPORT-LINE            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DATABASE-STATUS    PIC XX.
+       01 WS-USERDATA-STATUS    PIC XX.
+       01 WS-DATABASE-EOF       PIC X VALUE 'N'.
+       01 WS-USERDATA-EOF       PIC X VALUE 'N'.
+
+       01 WS-COUNTERS.
+           05 WS-DATABASE-COUNT       PIC 9(6) VALUE 0.
+           05 WS-USERDATA-COUNT       PIC 9(6) VALUE 0.
+           05 WS-MISSING-IN-DB-COUNT  PIC 9(6) VALUE 0.
+           05 WS-MISSING-IN-UD-COUNT  PIC 9(6) VALUE 0.
+           05 WS-CATEGORY-MISMATCH-COUNT PIC 9(6) VALUE 0.
+           05 WS-SCORE-MISMATCH-COUNT    PIC 9(6) VALUE 0.
+
+       01 WS-UD-FOUND-INDEX     PIC 9(6) VALUE 0.
+       01 WS-UD-MAX-ENTRIES     PIC 9(7) VALUE 1000000.
+
+       01 WS-USERDATA-TABLE.
+           05 WS-UD-SIZE          PIC 9(6) VALUE 0.
+           05 WS-UD-ENTRY OCCURS 1 TO 1000000 TIMES
+                              DEPENDING ON WS-UD-SIZE
+                              ASCENDING KEY IS WS-UD-USER-ID
+                              INDEXED BY WS-UD-IDX.
+               10 WS-UD-USER-ID       PIC X(36).
+               10 WS-UD-CATEGORY      PIC X(30).
+               10 WS-UD-SCORE         PIC 9(3)V99.
+               10 WS-UD-MATCHED-FLAG  PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZATION
+           PERFORM LOAD-USERDATA-TABLE
+               UNTIL WS-USERDATA-EOF = 'Y'
+           IF WS-UD-SIZE > 0
+               SORT WS-UD-ENTRY ASCENDING KEY WS-UD-USER-ID
+           END-IF
+           PERFORM COMPARE-DATABASE-RECORDS
+               UNTIL WS-DATABASE-EOF = 'Y'
+           PERFORM REPORT-UNMATCHED-USERDATA
+           PERFORM DISPLAY-STATISTICS
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           OPEN INPUT USER-DATA-FILE
+           IF WS-USERDATA-STATUS NOT = "00"
+               DISPLAY "USERDATA FILE NOT AVAILABLE: "
+                   WS-USERDATA-STATUS
+               MOVE 'Y' TO WS-USERDATA-EOF
+           END-IF
+           OPEN INPUT DATABASE-FILE
+           IF WS-DATABASE-STATUS NOT = "00"
+               DISPLAY "DATABASE FILE NOT AVAILABLE: "
+                   WS-DATABASE-STATUS
+               MOVE 'Y' TO WS-DATABASE-EOF
+           END-IF
+           OPEN OUTPUT RECONCILE-REPORT-FILE
+           MOVE "=== NIGHTLY DB RECONCILIATION REPORT ==="
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-DATABASE-EOF NOT = 'Y'
+               START DATABASE-FILE KEY IS NOT LESS THAN DB-USER-ID
+                   INVALID KEY MOVE 'Y' TO WS-DATABASE-EOF
+               END-START
+           END-IF.
+
+       LOAD-USERDATA-TABLE.
+           READ USER-DATA-FILE
+               AT END MOVE 'Y' TO WS-USERDATA-EOF
+               NOT AT END
+                   ADD 1 TO WS-USERDATA-COUNT
+                   IF WS-UD-SIZE < WS-UD-MAX-ENTRIES
+                       ADD 1 TO WS-UD-SIZE
+                       SET WS-UD-IDX TO WS-UD-SIZE
+                       MOVE USER-ID       TO WS-UD-USER-ID(WS-UD-IDX)
+                       MOVE USER-CATEGORY TO WS-UD-CATEGORY(WS-UD-IDX)
+                       MOVE BEHAVIOR-SCORE TO WS-UD-SCORE(WS-UD-IDX)
+                       MOVE 'N' TO WS-UD-MATCHED-FLAG(WS-UD-IDX)
+                   ELSE
+                       DISPLAY "USERDATA TABLE FULL, SKIPPING: " USER-ID
+                   END-IF
+           END-READ.
+
+       COMPARE-DATABASE-RECORDS.
+           READ DATABASE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-DATABASE-EOF
+               NOT AT END
+                   PERFORM COMPARE-ONE-DATABASE-RECORD
+           END-READ.
+
+       COMPARE-ONE-DATABASE-RECORD.
+           ADD 1 TO WS-DATABASE-COUNT
+           PERFORM FIND-IN-USERDATA-TABLE
+           IF WS-UD-FOUND-INDEX = 0
+               ADD 1 TO WS-MISSING-IN-UD-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING
+                   "IN DATABASE.DAT NOT IN USERDATA.DAT: "
+                       DELIMITED BY SIZE
+                   DB-USER-ID DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           ELSE
+               SET WS-UD-IDX TO WS-UD-FOUND-INDEX
+               MOVE 'Y' TO WS-UD-MATCHED-FLAG(WS-UD-IDX)
+               IF WS-UD-CATEGORY(WS-UD-IDX) NOT = DB-CATEGORY
+                   ADD 1 TO WS-CATEGORY-MISMATCH-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING
+                       "CATEGORY MISMATCH: " DELIMITED BY SIZE
+                       DB-USER-ID DELIMITED BY SIZE
+                       " DB=" DELIMITED BY SIZE
+                       DB-CATEGORY DELIMITED BY SIZE
+                       " USERDATA=" DELIMITED BY SIZE
+                       WS-UD-CATEGORY(WS-UD-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+               END-IF
+               IF WS-UD-SCORE(WS-UD-IDX) NOT = DB-BEHAVIOR-SCORE
+                   ADD 1 TO WS-SCORE-MISMATCH-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING
+                       "SCORE MISMATCH: " DELIMITED BY SIZE
+                       DB-USER-ID DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF.
+
+       FIND-IN-USERDATA-TABLE.
+           MOVE 0 TO WS-UD-FOUND-INDEX
+           SEARCH ALL WS-UD-ENTRY
+               AT END
+                   MOVE 0 TO WS-UD-FOUND-INDEX
+               WHEN WS-UD-USER-ID(WS-UD-IDX) = DB-USER-ID
+                   SET WS-UD-FOUND-INDEX TO WS-UD-IDX
+           END-SEARCH.
+
+       REPORT-UNMATCHED-USERDATA.
+           PERFORM VARYING WS-UD-IDX FROM 1 BY 1
+                   UNTIL WS-UD-IDX > WS-UD-SIZE
+               IF WS-UD-MATCHED-FLAG(WS-UD-IDX) = 'N'
+                   ADD 1 TO WS-MISSING-IN-DB-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING
+                       "IN USERDATA.DAT NOT IN DATABASE.DAT: "
+                           DELIMITED BY SIZE
+                       WS-UD-USER-ID(WS-UD-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-STATISTICS.
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "DATABASE.DAT RECORDS: " DELIMITED BY SIZE
+               WS-DATABASE-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "USERDATA.DAT RECORDS: " DELIMITED BY SIZE
+               WS-USERDATA-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "MISSING IN DATABASE.DAT: " DELIMITED BY SIZE
+               WS-MISSING-IN-DB-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "MISSING IN USERDATA.DAT: " DELIMITED BY SIZE
+               WS-MISSING-IN-UD-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "CATEGORY MISMATCHES: " DELIMITED BY SIZE
+               WS-CATEGORY-MISMATCH-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "SCORE MISMATCHES: " DELIMITED BY SIZE
+               WS-SCORE-MISMATCH-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           DISPLAY "=== DB RECONCILIATION STATISTICS ==="
+           DISPLAY "DATABASE.DAT RECORDS: " WS-DATABASE-COUNT
+           DISPLAY "USERDATA.DAT RECORDS: " WS-USERDATA-COUNT
+           DISPLAY "MISSING IN DATABASE.DAT: " WS-MISSING-IN-DB-COUNT
+           DISPLAY "MISSING IN USERDATA.DAT: " WS-MISSING-IN-UD-COUNT
+           DISPLAY "CATEGORY MISMATCHES: " WS-CATEGORY-MISMATCH-COUNT
+           DISPLAY "SCORE MISMATCHES: " WS-SCORE-MISMATCH-COUNT.
+
+       CLEANUP.
+           CLOSE DATABASE-FILE
+           CLOSE USER-DATA-FILE
+           CLOSE RECONCILE-REPORT-FILE
+           DISPLAY "DB RECONCILIATION COMPLETED SUCCESSFULLY".
