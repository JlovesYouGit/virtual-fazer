@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-ARCHIVE-DORMANT.
+       AUTHOR. INSTAGRAN TEAM.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATABASE-FILE ASSIGN TO "database.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-USER-ID
+               FILE STATUS IS WS-DATABASE-STATUS.
+           SELECT DORMANT-ARCHIVE-FILE ASSIGN TO "dormant_archive.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DATABASE-FILE.
+       01 DB-RECORD.
+           05 DB-USER-ID          PIC X(36).
+           05 DB-USERNAME        PIC X(50).
+           05 DB-EMAIL           PIC X(100).
+           05 DB-CATEGORY        PIC X(30).
+           05 DB-BEHAVIOR-SCORE  PIC 9(3)V99.
+           05 DB-FOLLOWER-COUNT  PIC 9(6).
+           05 DB-FOLLOWING-COUNT PIC 9(6).
+           05 DB-POST-COUNT      PIC 9(6).
+           05 DB-LAST-ACTIVE     PIC X(19).
+           05 DB-CREATED-AT      PIC X(19).
+           05 DB-METADATA        PIC X(500).
+
+       FD DORMANT-ARCHIVE-FILE.
+       01 ARCHIVE-RECORD.
+           05 ARCHIVE-DATA        PIC X(777).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DATABASE-STATUS    PIC XX.
+       01 WS-ARCHIVE-STATUS     PIC XX.
+       01 WS-DATABASE-EOF       PIC X VALUE 'N'.
+
+       01 WS-DORMANT-DAYS-THRESHOLD PIC 9(3) VALUE 90.
+
+       01 WS-TODAY-WORK.
+           05 WS-TODAY-RAW        PIC X(21).
+           05 WS-TODAY-DATE-R REDEFINES WS-TODAY-RAW.
+               10 WS-TODAY-DATE       PIC 9(8).
+               10 FILLER               PIC X(13).
+
+       01 WS-CUTOFF-INTEGER     PIC 9(8).
+       01 WS-CUTOFF-DATE-NUM    PIC 9(8).
+       01 WS-CUTOFF-DATE-R REDEFINES WS-CUTOFF-DATE-NUM.
+           05 WS-CUTOFF-YEAR        PIC 9(4).
+           05 WS-CUTOFF-MONTH       PIC 9(2).
+           05 WS-CUTOFF-DAY         PIC 9(2).
+       01 WS-CUTOFF-DATE-TEXT   PIC X(10).
+
+       01 WS-COUNTERS.
+           05 WS-SCANNED-COUNT      PIC 9(6) VALUE 0.
+           05 WS-ARCHIVED-COUNT     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-DATABASE-RECORDS
+               UNTIL WS-DATABASE-EOF = 'Y'
+           PERFORM DISPLAY-STATISTICS
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           OPEN I-O DATABASE-FILE
+           IF WS-DATABASE-STATUS NOT = "00"
+               DISPLAY "DATABASE FILE NOT AVAILABLE: "
+                   WS-DATABASE-STATUS
+               MOVE 'Y' TO WS-DATABASE-EOF
+           END-IF
+           OPEN OUTPUT DORMANT-ARCHIVE-FILE
+           IF WS-ARCHIVE-STATUS NOT = "00"
+               DISPLAY "ARCHIVE FILE NOT AVAILABLE: "
+                   WS-ARCHIVE-STATUS
+               MOVE 'Y' TO WS-DATABASE-EOF
+           END-IF
+           PERFORM CALCULATE-CUTOFF-DATE
+           IF WS-DATABASE-EOF NOT = 'Y'
+               START DATABASE-FILE KEY IS NOT LESS THAN DB-USER-ID
+                   INVALID KEY MOVE 'Y' TO WS-DATABASE-EOF
+               END-START
+           END-IF.
+
+       CALCULATE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-RAW
+           COMPUTE WS-CUTOFF-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               - WS-DORMANT-DAYS-THRESHOLD
+           COMPUTE WS-CUTOFF-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+           STRING
+               WS-CUTOFF-YEAR  DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               WS-CUTOFF-MONTH DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               WS-CUTOFF-DAY   DELIMITED BY SIZE
+               INTO WS-CUTOFF-DATE-TEXT
+           END-STRING
+           DISPLAY "DORMANT CUTOFF DATE: " WS-CUTOFF-DATE-TEXT.
+
+       PROCESS-DATABASE-RECORDS.
+           READ DATABASE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-DATABASE-EOF
+               NOT AT END
+                   ADD 1 TO WS-SCANNED-COUNT
+                   IF DB-LAST-ACTIVE(1:10) NOT = SPACES
+                       AND DB-LAST-ACTIVE(1:10) < WS-CUTOFF-DATE-TEXT
+                       PERFORM ARCHIVE-AND-PURGE-RECORD
+                   END-IF
+           END-READ.
+
+       ARCHIVE-AND-PURGE-RECORD.
+           MOVE DB-RECORD TO ARCHIVE-DATA
+           WRITE ARCHIVE-RECORD
+           DELETE DATABASE-FILE
+               INVALID KEY
+                   DISPLAY "PURGE ERROR: " DB-USER-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-ARCHIVED-COUNT
+                   DISPLAY "ARCHIVED DORMANT ACCOUNT: " DB-USER-ID
+           END-DELETE.
+
+       DISPLAY-STATISTICS.
+           DISPLAY "=== DORMANT ACCOUNT ARCHIVE STATISTICS ==="
+           DISPLAY "ACCOUNTS SCANNED: " WS-SCANNED-COUNT
+           DISPLAY "ACCOUNTS ARCHIVED: " WS-ARCHIVED-COUNT.
+
+       CLEANUP.
+           CLOSE DATABASE-FILE
+           CLOSE DORMANT-ARCHIVE-FILE
+           DISPLAY "DORMANT ACCOUNT ARCHIVE COMPLETED SUCCESSFULLY".
